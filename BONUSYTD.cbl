@@ -0,0 +1,264 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BONUSYTD.
+        AUTHOR. REF.
+        INSTALLATION. REF COMPANY.
+        DATE-WRITTEN. 08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS.
+            SELECT YTD-MASTER ASSIGN TO BONYTDM
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YTD-KEY
+                FILE STATUS IS W03-YTD-STATUS.
+            SELECT EXCEPTION-RPT ASSIGN TO BONYTDX.
+            SELECT OPTIONAL YTD-CHECKPOINT ASSIGN TO BONYTDCK.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD OUTPUT-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS OUT-BONUS-REC.
+            COPY BONUSOUT.
+
+        FD YTD-MASTER
+            LABEL RECORDS STANDARD
+            DATA RECORD IS YTD-MASTER-REC.
+        01 YTD-MASTER-REC.
+            05 YTD-KEY.
+                10 YTD-STATE-CODE               PIC X(2).
+                10 YTD-LAST-NAME                PIC X(20).
+                10 YTD-FIRST-NAME               PIC X(15).
+                10 YTD-MID-INIT                 PIC X.
+            05 YTD-AMOUNT-YTD                   PIC 9(9)V99 COMP-3.
+            05 YTD-THRESHOLD-FLAG               PIC X.
+                88 THRESHOLD-CROSSED                VALUE 'Y'.
+
+        FD EXCEPTION-RPT
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 60 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS EXC-REC.
+        01 EXC-REC.
+            05 EXC-STATE-CODE                   PIC X(2).
+            05 EXC-LAST-NAME                    PIC X(20).
+            05 EXC-FIRST-NAME                   PIC X(15).
+            05 EXC-MID-INIT                     PIC X.
+            05 EXC-YTD-AMOUNT                   PIC $$$,$$$,$$9.99.
+
+        FD YTD-CHECKPOINT
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 9 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS YTDCKPT-REC.
+        01 YTDCKPT-REC.
+            05 YTDCKPT-REC-IN                   PIC 9(9).
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                               PIC X(40) VALUE
+            'BEGIN WORKING STORAGE SECTION FOR YTD'.
+
+        01 W01-ACCUMULATORS.
+            05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
+            05 W01-REC-UPDATED               PIC S9(4) COMP  VALUE ZERO.
+            05 W01-REC-EXCEPTION             PIC S9(4) COMP  VALUE ZERO.
+
+        01 W02-SWITCHES.
+            05 W02-IN-EOF-SW                PIC X           VALUE 'N'.
+                88 END-OF-INPUT-FILE                        VALUE 'Y'.
+
+        01 W03-YTD-STATUS                   PIC X(2)        VALUE '00'.
+            88 YTD-KEY-NOT-FOUND                             VALUE '23'.
+            88 YTD-IO-OK                                     VALUE '00'.
+            88 YTD-FILE-NOT-FOUND                            VALUE '35'.
+
+        01 W04-PRIOR-YTD-AMOUNT              PIC 9(9)V99 COMP-3
+                                                  VALUE ZERO.
+        01 W05-THRESHOLD-AMOUNT              PIC 9(9)V99 COMP-3
+                                                  VALUE 1000000.00.
+
+        01 W06-YTD-CKPT-LAST-REC             PIC 9(9)       VALUE ZERO.
+        01 W07-YTD-CKPT-CURR-REC             PIC 9(9)       VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        P0100-MAINLINE.
+
+            PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+
+            PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
+                UNTIL END-OF-INPUT-FILE
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            GOBACK
+            .
+        P0199-EXIT.
+            EXIT.
+
+        P0200-INITIALIZE.
+
+            OPEN INPUT  OUTPUT-BONUS
+            OPEN OUTPUT EXCEPTION-RPT
+
+            OPEN I-O    YTD-MASTER
+            IF YTD-FILE-NOT-FOUND
+                OPEN OUTPUT YTD-MASTER
+                CLOSE YTD-MASTER
+                OPEN I-O YTD-MASTER
+                DISPLAY 'BONUSYTD - BONYTDM NOT FOUND, CREATED NEW'
+            END-IF
+
+            PERFORM P0210-READ-CHECKPOINT  THRU P0219-EXIT
+
+            PERFORM P0900-READ-INPUT       THRU P0999-EXIT
+
+            PERFORM P0220-SKIP-PROCESSED   THRU P0229-EXIT
+
+            IF END-OF-INPUT-FILE
+                DISPLAY 'BONUSYTD - NO NEW INPUT TO PROCESS'
+            END-IF
+
+            .
+        P0299-EXIT.
+            EXIT.
+
+        P0210-READ-CHECKPOINT.
+
+            OPEN INPUT YTD-CHECKPOINT
+            READ YTD-CHECKPOINT
+                AT END
+                    MOVE ZERO TO W06-YTD-CKPT-LAST-REC
+                NOT AT END
+                    MOVE YTDCKPT-REC-IN TO W06-YTD-CKPT-LAST-REC
+            END-READ
+            CLOSE YTD-CHECKPOINT
+
+            .
+        P0219-EXIT.
+            EXIT.
+
+        P0220-SKIP-PROCESSED.
+
+            PERFORM P0900-READ-INPUT       THRU P0999-EXIT
+                UNTIL END-OF-INPUT-FILE
+                   OR W07-YTD-CKPT-CURR-REC >= W06-YTD-CKPT-LAST-REC
+
+            .
+        P0229-EXIT.
+            EXIT.
+
+        P0300-PROCESS-INPUT.
+
+            ADD +1 TO W01-REC-IN
+
+            PERFORM P0500-UPDATE-MASTER      THRU P0599-EXIT
+
+            PERFORM P0450-WRITE-CHECKPOINT   THRU P0459-EXIT
+
+            PERFORM P0900-READ-INPUT         THRU P0999-EXIT
+            .
+        P0399-EXIT.
+            EXIT.
+
+        P0400-WRAP-UP.
+
+            CLOSE OUTPUT-BONUS
+                  YTD-MASTER
+                  EXCEPTION-RPT
+
+            DISPLAY 'TOTAL NEW RECORDS READ    = ' W01-REC-IN
+            DISPLAY 'TOTAL MASTER RECS UPDATED = ' W01-REC-UPDATED
+            DISPLAY 'TOTAL THRESHOLD EXCEPTIONS= ' W01-REC-EXCEPTION
+
+            MOVE +0 TO RETURN-CODE
+
+            .
+        P0499-EXIT.
+            EXIT.
+
+        P0450-WRITE-CHECKPOINT.
+
+            OPEN OUTPUT YTD-CHECKPOINT
+            MOVE W07-YTD-CKPT-CURR-REC TO YTDCKPT-REC-IN
+            WRITE YTDCKPT-REC
+            CLOSE YTD-CHECKPOINT
+
+            .
+        P0459-EXIT.
+            EXIT.
+
+        P0500-UPDATE-MASTER.
+
+            MOVE OUT-STATE-CODE         TO YTD-STATE-CODE
+            MOVE OUT-LAST-NAME          TO YTD-LAST-NAME
+            MOVE OUT-FIRST-NAME         TO YTD-FIRST-NAME
+            MOVE OUT-MID-INIT           TO YTD-MID-INIT
+
+            READ YTD-MASTER
+
+            IF YTD-KEY-NOT-FOUND
+                MOVE ZERO TO W04-PRIOR-YTD-AMOUNT
+                MOVE ZERO TO YTD-AMOUNT-YTD
+                MOVE 'N'  TO YTD-THRESHOLD-FLAG
+            ELSE
+                MOVE YTD-AMOUNT-YTD TO W04-PRIOR-YTD-AMOUNT
+            END-IF
+
+            ADD OUT-BONUS-AMT TO YTD-AMOUNT-YTD
+
+            IF W04-PRIOR-YTD-AMOUNT < W05-THRESHOLD-AMOUNT
+               AND YTD-AMOUNT-YTD >= W05-THRESHOLD-AMOUNT
+                MOVE 'Y' TO YTD-THRESHOLD-FLAG
+                PERFORM P0600-WRITE-EXCEPTION  THRU P0699-EXIT
+            END-IF
+
+            IF YTD-KEY-NOT-FOUND
+                WRITE YTD-MASTER-REC
+            ELSE
+                REWRITE YTD-MASTER-REC
+            END-IF
+
+            ADD +1 TO W01-REC-UPDATED
+            .
+        P0599-EXIT.
+            EXIT.
+
+        P0600-WRITE-EXCEPTION.
+
+            MOVE YTD-STATE-CODE   TO EXC-STATE-CODE
+            MOVE YTD-LAST-NAME    TO EXC-LAST-NAME
+            MOVE YTD-FIRST-NAME   TO EXC-FIRST-NAME
+            MOVE YTD-MID-INIT     TO EXC-MID-INIT
+            MOVE YTD-AMOUNT-YTD   TO EXC-YTD-AMOUNT
+
+            WRITE EXC-REC
+            ADD +1 TO W01-REC-EXCEPTION
+
+            DISPLAY 'BONUSYTD - THRESHOLD CROSSED: '
+                YTD-LAST-NAME ' ' YTD-FIRST-NAME
+                ' YTD=' YTD-AMOUNT-YTD
+            .
+        P0699-EXIT.
+            EXIT.
+
+        P0900-READ-INPUT.
+
+            READ OUTPUT-BONUS
+                AT END
+                    MOVE 'Y' TO W02-IN-EOF-SW
+                NOT AT END
+                    ADD +1 TO W07-YTD-CKPT-CURR-REC
+            END-READ
+
+            .
+        P0999-EXIT.
+            EXIT.
