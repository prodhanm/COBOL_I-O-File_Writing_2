@@ -11,6 +11,15 @@
             SELECT INPUT-BONUS ASSIGN TO INBONUS.
             SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS.
             SELECT BADOUT-BONUS ASSIGN TO BADBONUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO BONCKPT.
+            SELECT DUP-CHECK-FILE ASSIGN TO DUPCHECK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS DUP-KEY
+                FILE STATUS IS W04-DUP-STATUS.
+            SELECT JOURNAL-BONUS ASSIGN TO BONJRNL
+                FILE STATUS IS W09-JRNL-STATUS.
+            SELECT MGR-HOLD-FILE ASSIGN TO BONHOLD.
 
         DATA DIVISION.
         FILE SECTION.
@@ -21,19 +30,7 @@
             RECORD CONTAINS 80 CHARACTERS
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS IN-BONUS-REC.
-        01 IN-BONUS-REC.
-            05 IN-STATE-CODE                    PIC X(2).
-            05 IN-LAST-NAME                     PIC X(20).
-            05 IN-FIRST-NAME                    PIC X(15).
-            05 IN-MID-INIT                      PIC X.
-            05 IN-BONUS-AMT                     PIC 9(7)V99.
-            05 IN-BONUS-AMT-X                   REDEFINES
-                IN-BONUS-AMT                     PIC X(9).
-            05 IN-FED-EXEMPT-IND                PIC X.
-                88 FED-EXEMPT-IND                   VALUE 'Y' 'N'.
-            05 IN-STATE-EXEMPT-IND              PIC X.
-                88 STATE-EXEMPT-IND                 VALUE 'Y' 'N'.
-            05 IN-FILLER                        PIC X(31).
+            COPY BONUSIN.
 
         FD OUTPUT-BONUS
             RECORDING MODE IS F
@@ -41,15 +38,7 @@
             RECORD CONTAINS 76 CHARACTERS
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS OUT-BONUS-REC.
-        01 OUT-BONUS-REC.
-            05 OUT-STATE-CODE                   PIC X(2).
-            05 OUT-LAST-NAME                    PIC X(20).
-            05 OUT-FIRST-NAME                   PIC X(15).
-            05 OUT-MID-INIT                     PIC X.
-            05 OUT-BONUS-AMT                    PIC 9(7)V99 COMP-3.
-            05 OUT-FED-EXEMPT-IND               PIC X.
-            05 OUT-ST-EXEMPT-IND                PIC X.
-            05 OUT-FILLER                       PIC X(31).
+            COPY BONUSOUT.
 
         FD BADOUT-BONUS
             RECORDING MODE IS F
@@ -57,36 +46,86 @@
             RECORD CONTAINS 82 CHARACTERS
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS BAD-BONUS-REC.
-        01 BAD-BONUS-REC.
-            05 ERROR-CODE                       PIC X(2).
-            05 BAD-STATE-CODE                   PIC X(2).
-            05 BAD-LAST-NAME                    PIC X(20).
-            05 BAD-FIRST-NAME                   PIC X(15).
-            05 BAD-MID-INIT                     PIC X.
-            05 BAD-BONUS-AMT                    PIC 9(7)V99.
-            05 BAD-FED-EXEMPT-IND               PIC X.
-            05 BAD-STATE-EXEMPT-IND             PIC X.
-            05 BAD-FILLER                       PIC X(31).
+            COPY BONUSBAD.
+
+        FD CHECKPOINT-FILE
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 9 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS CKPT-REC.
+        01 CKPT-REC.
+            05 CKPT-REC-IN                      PIC 9(9).
+
+        FD DUP-CHECK-FILE
+            LABEL RECORDS STANDARD
+            DATA RECORD IS DUP-CHECK-REC.
+        01 DUP-CHECK-REC.
+            05 DUP-KEY.
+                10 DUP-STATE-CODE               PIC X(2).
+                10 DUP-LAST-NAME                PIC X(20).
+                10 DUP-FIRST-NAME               PIC X(15).
+                10 DUP-MID-INIT                 PIC X.
+
+        FD JOURNAL-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 58 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS JRNL-REC.
+            COPY BONUSJRN.
+
+        FD MGR-HOLD-FILE
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS HLD-BONUS-REC.
+            COPY BONUSHLD.
 
         WORKING-STORAGE SECTION.
-        01 FILLER                               PIC C(37) VALUE
+        01 FILLER                               PIC X(40) VALUE
             'BEGIN WORKING STORAGE SECTION FOR BONUS'.
 
         01 W01-ACCUMULATORS.
             05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
             05 W01-REC-OUT                  PIC S9(4) COMP   VALUE ZERO.
             05 W01-REC-BAD                  PIC S9(4) COMP   VALUE ZERO.
+            05 W01-REC-HOLD                  PIC S9(4) COMP  VALUE ZERO.
 
         01 W02-SWITCHES.
             05 W02-IN-EOF-SW               PIC X           VALUE 'N'.
-                88 END-OF-INPUT-FILE                       VALUE 'Y'. 
-        
+                88 END-OF-INPUT-FILE                       VALUE 'Y'.
+            05 W02-RESTART-IND             PIC X(1)        VALUE 'N'.
+                88 RESTART-MODE                             VALUE 'Y'.
+
+        01 W03-CHECKPOINT.
+            05 W03-CKPT-INTERVAL            PIC S9(4) COMP VALUE +1.
+            05 W03-CKPT-LAST-REC-IN         PIC 9(9)       VALUE ZERO.
+            05 W03-CKPT-CURR-REC            PIC 9(9)       VALUE ZERO.
+            05 W03-CKPT-QUOTIENT            PIC S9(9) COMP VALUE ZERO.
+            05 W03-CKPT-REMAINDER           PIC S9(9) COMP VALUE ZERO.
+
+        01 W04-DUP-STATUS                   PIC X(2)        VALUE '00'.
+            88 DUP-KEY-FOUND                                VALUE '22'.
+            88 DUP-WRITE-OK                                 VALUE '00'.
+
+        01 W05-CURR-DATETIME                PIC X(21).
+        01 W06-JRNL-DISPOSITION              PIC X(4).
+        01 W07-JRNL-ERROR-CODE               PIC X(2).
+
+        01 W08-HOLD-THRESHOLD                PIC 9(7)V99 COMP-3
+                                                  VALUE 50000.00.
+
+        01 W09-JRNL-STATUS                   PIC X(2)        VALUE '00'.
+            88 JRNL-FILE-NOT-FOUND                           VALUE '35'.
+
         PROCEDURE DIVISION.
         P0100-MAINLINE.
 
             PERFORM P0200-INITIALIZE        THRU P0299-EXIT
 
-            PERFORM P0300-PROCESS-RECORDS   THRU P0399-EXIT
+            PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
                 UNTIL END-OF-INPUT-FILE
 
             PERFORM P0400-WRAP-UP           THRU P0499-EXIT
@@ -98,22 +137,85 @@
 
         P0200-INITIALIZE.
 
+            ACCEPT W02-RESTART-IND FROM ENVIRONMENT 'BONUS-RESTART'
+
             OPEN INPUT INPUT-BONUS
-                 OUTPUT OUTPUT-BONUS
-                 OUTPUT BADOUT-BONUS
+
+            IF RESTART-MODE
+                PERFORM P0210-RESTART-OPEN   THRU P0219-EXIT
+                PERFORM P0220-RESTART-SKIP   THRU P0229-EXIT
+            ELSE
+                OPEN OUTPUT OUTPUT-BONUS
+                     OUTPUT BADOUT-BONUS
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN OUTPUT DUP-CHECK-FILE
+                PERFORM P0205-OPEN-JOURNAL   THRU P0209-EXIT
+                OPEN OUTPUT MGR-HOLD-FILE
+            END-IF
 
             PERFORM P0900-READ-INPUT       THRU P0999-EXIT
-            
+
             IF END-OF-INPUT-FILE
                 DISPLAY 'BONUS - NO INPUT TO PROCESS'
-            END-IF 
+            END-IF
 
             .
         P0299-EXIT.
             EXIT.
 
+        P0205-OPEN-JOURNAL.
+
+            OPEN EXTEND JOURNAL-BONUS
+            IF JRNL-FILE-NOT-FOUND
+                OPEN OUTPUT JOURNAL-BONUS
+                CLOSE JOURNAL-BONUS
+                OPEN EXTEND JOURNAL-BONUS
+            END-IF
+
+            .
+        P0209-EXIT.
+            EXIT.
+
+        P0210-RESTART-OPEN.
+
+            OPEN INPUT CHECKPOINT-FILE
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE ZERO TO W03-CKPT-LAST-REC-IN
+                NOT AT END
+                    MOVE CKPT-REC-IN TO W03-CKPT-LAST-REC-IN
+            END-READ
+            CLOSE CHECKPOINT-FILE
+
+            DISPLAY 'BONUS - RESTARTING AFTER RECORD '
+                W03-CKPT-LAST-REC-IN
+
+            OPEN EXTEND OUTPUT-BONUS
+                 EXTEND BADOUT-BONUS
+
+            OPEN I-O DUP-CHECK-FILE
+            PERFORM P0205-OPEN-JOURNAL   THRU P0209-EXIT
+            OPEN EXTEND MGR-HOLD-FILE
+
+            .
+        P0219-EXIT.
+            EXIT.
+
+        P0220-RESTART-SKIP.
+
+            PERFORM P0900-READ-INPUT       THRU P0999-EXIT
+                UNTIL END-OF-INPUT-FILE
+                   OR W03-CKPT-CURR-REC >= W03-CKPT-LAST-REC-IN
+
+            .
+        P0229-EXIT.
+            EXIT.
+
         P0300-PROCESS-INPUT.
 
+            ADD +1 TO W01-REC-IN
+
             INITIALIZE OUT-BONUS-REC
             INITIALIZE BAD-BONUS-REC
 
@@ -121,6 +223,10 @@
                 MOVE '01' TO ERROR-CODE
                 PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
                 ELSE
+            IF NOT VALID-STATE-CODE
+                MOVE '09' TO ERROR-CODE
+                PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
+                ELSE
             IF IN-LAST-NAME = SPACES
                 MOVE '02' TO ERROR-CODE
                 PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
@@ -133,6 +239,10 @@
                 MOVE '04' TO ERROR-CODE
                 PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
                 ELSE
+            IF IN-BONUS-AMT = ZERO
+                MOVE '10' TO ERROR-CODE
+                PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
+                ELSE
             IF NOT FED-EXEMPT-IND
                 MOVE '05' TO ERROR-CODE
                 PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
@@ -141,23 +251,61 @@
                 MOVE '06' TO ERROR-CODE
                 PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
                 ELSE
+            IF NOT VALID-BONUS-TYPE
+                MOVE '07' TO ERROR-CODE
+                PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
+                ELSE
+            PERFORM P0350-CHECK-DUPLICATE    THRU P0359-EXIT
+            IF DUP-KEY-FOUND
+                MOVE '08' TO ERROR-CODE
+                PERFORM P0700-WRITE-BADOUT   THRU P0799-EXIT
+                ELSE
+            IF IN-BONUS-AMT > W08-HOLD-THRESHOLD
+                PERFORM P0650-WRITE-HOLD     THRU P0659-EXIT
+                ELSE
                 PERFORM P0600-WRITE-OUTPUT   THRU P0699-EXIT.
 
-                PERFORM P0900-READ-INPUT     THRU P0999-EXIT
+            DIVIDE W03-CKPT-CURR-REC BY W03-CKPT-INTERVAL
+                GIVING W03-CKPT-QUOTIENT
+                REMAINDER W03-CKPT-REMAINDER
+
+            IF W03-CKPT-REMAINDER = ZERO
+                PERFORM P0950-WRITE-CHECKPOINT THRU P0959-EXIT
+            END-IF
+
+            PERFORM P0900-READ-INPUT     THRU P0999-EXIT
             .
+        P0350-CHECK-DUPLICATE.
+
+            MOVE IN-STATE-CODE          TO DUP-STATE-CODE
+            MOVE IN-LAST-NAME           TO DUP-LAST-NAME
+            MOVE IN-FIRST-NAME          TO DUP-FIRST-NAME
+            MOVE IN-MID-INIT            TO DUP-MID-INIT
+
+            WRITE DUP-CHECK-REC
+
+            .
+        P0359-EXIT.
+            EXIT.
+
         P0399-EXIT.
             EXIT.
-        
+
         P0400-WRAP-UP.
 
             CLOSE INPUT-BONUS
                   OUTPUT-BONUS
-                  
+                  BADOUT-BONUS
+                  DUP-CHECK-FILE
+                  JOURNAL-BONUS
+                  MGR-HOLD-FILE
+
             DISPLAY 'TOTAL RECORDS READ = ' W01-REC-IN
             DISPLAY 'TOTAL GOOD RECORDS = ' W01-REC-OUT
             DISPLAY 'TOTAL BAD RECORDS = ' W01-REC-BAD
+            DISPLAY 'TOTAL HELD RECORDS = ' W01-REC-HOLD
 
-            IF W01-REC-IN = (W01-REC-OUT + W01-REC-BAD)
+            IF W01-REC-IN = (W01-REC-OUT + W01-REC-BAD + W01-REC-HOLD)
                 MOVE +0 TO RETURN-CODE
             ELSE
                 DISPLAY 'BONUS - RECORD COUNT OUT OF BALANCE'
@@ -177,14 +325,60 @@
             MOVE IN-BONUS-AMT           TO OUT-BONUS-AMT
             MOVE IN-FED-EXEMPT-IND      TO OUT-FED-EXEMPT-IND
             MOVE IN-STATE-EXEMPT-IND    TO OUT-ST-EXEMPT-IND
+            MOVE IN-BONUS-TYPE          TO OUT-BONUS-TYPE
             MOVE IN-FILLER              TO OUT-FILLER
 
             WRITE OUT-BONUS-REC
             ADD +1 TO W01-REC-OUT
+
+            MOVE 'GOOD' TO W06-JRNL-DISPOSITION
+            MOVE SPACES TO W07-JRNL-ERROR-CODE
+            PERFORM P0610-WRITE-JOURNAL THRU P0619-EXIT
             .
         P0699-EXIT.
             EXIT.
 
+        P0610-WRITE-JOURNAL.
+
+            MOVE FUNCTION CURRENT-DATE TO W05-CURR-DATETIME
+
+            MOVE W05-CURR-DATETIME (1:8)  TO JRNL-RUN-DATE
+            MOVE W05-CURR-DATETIME (9:6)  TO JRNL-RUN-TIME
+            MOVE W06-JRNL-DISPOSITION     TO JRNL-DISPOSITION
+            MOVE W07-JRNL-ERROR-CODE      TO JRNL-ERROR-CODE
+            MOVE IN-STATE-CODE            TO JRNL-STATE-CODE
+            MOVE IN-LAST-NAME             TO JRNL-LAST-NAME
+            MOVE IN-FIRST-NAME            TO JRNL-FIRST-NAME
+            MOVE IN-MID-INIT              TO JRNL-MID-INIT
+
+            WRITE JRNL-REC
+
+            .
+        P0619-EXIT.
+            EXIT.
+
+        P0650-WRITE-HOLD.
+
+            MOVE IN-STATE-CODE          TO HLD-STATE-CODE
+            MOVE IN-LAST-NAME           TO HLD-LAST-NAME
+            MOVE IN-FIRST-NAME          TO HLD-FIRST-NAME
+            MOVE IN-MID-INIT            TO HLD-MID-INIT
+            MOVE IN-BONUS-AMT           TO HLD-BONUS-AMT
+            MOVE IN-FED-EXEMPT-IND      TO HLD-FED-EXEMPT-IND
+            MOVE IN-STATE-EXEMPT-IND    TO HLD-ST-EXEMPT-IND
+            MOVE IN-BONUS-TYPE          TO HLD-BONUS-TYPE
+            MOVE IN-FILLER              TO HLD-FILLER
+
+            WRITE HLD-BONUS-REC
+            ADD +1 TO W01-REC-HOLD
+
+            MOVE 'HOLD' TO W06-JRNL-DISPOSITION
+            MOVE SPACES TO W07-JRNL-ERROR-CODE
+            PERFORM P0610-WRITE-JOURNAL THRU P0619-EXIT
+            .
+        P0659-EXIT.
+            EXIT.
+
         P0700-WRITE-BADOUT.
 
             MOVE IN-STATE-CODE          TO BAD-STATE-CODE
@@ -194,21 +388,37 @@
             MOVE IN-BONUS-AMT           TO BAD-BONUS-AMT
             MOVE IN-FED-EXEMPT-IND      TO BAD-FED-EXEMPT-IND
             MOVE IN-STATE-EXEMPT-IND    TO BAD-STATE-EXEMPT-IND
+            MOVE IN-BONUS-TYPE          TO BAD-BONUS-TYPE
             MOVE IN-FILLER              TO BAD-FILLER
 
             WRITE BAD-BONUS-REC
             ADD +1 TO W01-REC-BAD
+
+            MOVE 'BAD '         TO W06-JRNL-DISPOSITION
+            MOVE ERROR-CODE     TO W07-JRNL-ERROR-CODE
+            PERFORM P0610-WRITE-JOURNAL THRU P0619-EXIT
             .
         P0799-EXIT.
             EXIT.
 
+        P0950-WRITE-CHECKPOINT.
+
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE W03-CKPT-CURR-REC TO CKPT-REC-IN
+            WRITE CKPT-REC
+            CLOSE CHECKPOINT-FILE
+
+            .
+        P0959-EXIT.
+            EXIT.
+
         P0900-READ-INPUT.
 
             READ INPUT-BONUS
                 AT END
                     MOVE 'Y' TO W02-IN-EOF-SW
                 NOT AT END
-                    ADD +1 TO W01-REC-IN
+                    ADD +1 TO W03-CKPT-CURR-REC
             END-READ
 
             .
