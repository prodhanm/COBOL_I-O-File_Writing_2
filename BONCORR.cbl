@@ -0,0 +1,305 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BONCORR.
+        AUTHOR. REF.
+        INSTALLATION. REF COMPANY.
+        DATE-WRITTEN. 08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BADOUT-BONUS ASSIGN TO BADBONUS.
+            SELECT CORR-BONUS ASSIGN TO CORRBONS.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD BADOUT-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 82 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS BAD-BONUS-REC.
+            COPY BONUSBAD.
+
+        FD CORR-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS IN-BONUS-REC.
+            COPY BONUSIN.
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                               PIC X(40) VALUE
+            'BEGIN WORKING STORAGE SECTION FOR CORR'.
+
+        01 W01-ACCUMULATORS.
+            05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
+            05 W01-REC-CORRECTED             PIC S9(4) COMP  VALUE ZERO.
+            05 W01-REC-SKIPPED               PIC S9(4) COMP  VALUE ZERO.
+
+        01 W02-SWITCHES.
+            05 W02-IN-EOF-SW                PIC X           VALUE 'N'.
+                88 END-OF-INPUT-FILE                        VALUE 'Y'.
+
+        01 W03-OPERATOR-RESPONSE             PIC X(20).
+        01 W04-SKIP-SW                       PIC X           VALUE 'N'.
+            88 SKIP-THIS-RECORD                              VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+        P0100-MAINLINE.
+
+            PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+
+            PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
+                UNTIL END-OF-INPUT-FILE
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            GOBACK
+            .
+        P0199-EXIT.
+            EXIT.
+
+        P0200-INITIALIZE.
+
+            OPEN INPUT  BADOUT-BONUS
+                 OUTPUT CORR-BONUS
+
+            DISPLAY 'BONCORR - CORRECTION/RESUBMISSION OF BADOUT-BONUS'
+
+            PERFORM P0900-READ-INPUT       THRU P0999-EXIT
+
+            IF END-OF-INPUT-FILE
+                DISPLAY 'BONCORR - NO BAD RECORDS TO CORRECT'
+            END-IF
+
+            .
+        P0299-EXIT.
+            EXIT.
+
+        P0300-PROCESS-INPUT.
+
+            MOVE 'N' TO W04-SKIP-SW
+
+            DISPLAY ' '
+            DISPLAY 'ERROR CODE..........: ' ERROR-CODE
+            DISPLAY 'STATE CODE...........: ' BAD-STATE-CODE
+            DISPLAY 'LAST NAME............: ' BAD-LAST-NAME
+            DISPLAY 'FIRST NAME...........: ' BAD-FIRST-NAME
+            DISPLAY 'MID INIT.............: ' BAD-MID-INIT
+            DISPLAY 'BONUS AMOUNT.........: ' BAD-BONUS-AMT
+            DISPLAY 'FED EXEMPT IND.......: ' BAD-FED-EXEMPT-IND
+            DISPLAY 'STATE EXEMPT IND.....: ' BAD-STATE-EXEMPT-IND
+            DISPLAY 'BONUS TYPE...........: ' BAD-BONUS-TYPE
+
+            INITIALIZE IN-BONUS-REC
+
+            MOVE BAD-STATE-CODE          TO IN-STATE-CODE
+            MOVE BAD-LAST-NAME           TO IN-LAST-NAME
+            MOVE BAD-FIRST-NAME          TO IN-FIRST-NAME
+            MOVE BAD-MID-INIT            TO IN-MID-INIT
+            MOVE BAD-BONUS-AMT           TO IN-BONUS-AMT
+            MOVE BAD-FED-EXEMPT-IND      TO IN-FED-EXEMPT-IND
+            MOVE BAD-STATE-EXEMPT-IND    TO IN-STATE-EXEMPT-IND
+            MOVE BAD-BONUS-TYPE          TO IN-BONUS-TYPE
+
+            EVALUATE ERROR-CODE
+                WHEN '01'
+                    PERFORM P0510-FIX-STATE-CODE   THRU P0519-EXIT
+                WHEN '09'
+                    PERFORM P0510-FIX-STATE-CODE   THRU P0519-EXIT
+                WHEN '02'
+                    PERFORM P0520-FIX-LAST-NAME    THRU P0529-EXIT
+                WHEN '03'
+                    PERFORM P0530-FIX-FIRST-NAME   THRU P0539-EXIT
+                WHEN '04'
+                    PERFORM P0540-FIX-BONUS-AMT    THRU P0549-EXIT
+                WHEN '10'
+                    PERFORM P0540-FIX-BONUS-AMT    THRU P0549-EXIT
+                WHEN '05'
+                    PERFORM P0550-FIX-FED-EXEMPT   THRU P0559-EXIT
+                WHEN '06'
+                    PERFORM P0560-FIX-STATE-EXEMPT THRU P0569-EXIT
+                WHEN '07'
+                    PERFORM P0570-FIX-BONUS-TYPE   THRU P0579-EXIT
+                WHEN '08'
+                    PERFORM P0580-CONFIRM-DUPLICATE THRU P0589-EXIT
+                WHEN OTHER
+                    DISPLAY 'BONCORR - UNKNOWN ERROR CODE, SKIPPING'
+                    MOVE 'Y' TO W04-SKIP-SW
+            END-EVALUATE
+
+            IF NOT SKIP-THIS-RECORD
+                MOVE ERROR-CODE TO IN-FILLER (1:2)
+                WRITE IN-BONUS-REC
+                ADD +1 TO W01-REC-CORRECTED
+            ELSE
+                ADD +1 TO W01-REC-SKIPPED
+            END-IF
+
+            PERFORM P0900-READ-INPUT     THRU P0999-EXIT
+            .
+        P0399-EXIT.
+            EXIT.
+
+        P0400-WRAP-UP.
+
+            CLOSE BADOUT-BONUS
+                  CORR-BONUS
+
+            DISPLAY 'TOTAL BAD RECORDS READ    = ' W01-REC-IN
+            DISPLAY 'TOTAL RECORDS CORRECTED   = ' W01-REC-CORRECTED
+            DISPLAY 'TOTAL RECORDS SKIPPED     = ' W01-REC-SKIPPED
+
+            MOVE +0 TO RETURN-CODE
+
+            .
+        P0499-EXIT.
+            EXIT.
+
+        P0510-FIX-STATE-CODE.
+
+            DISPLAY 'ENTER CORRECTED STATE CODE (2 CHARS), OR' SPACE
+                'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE (1:2) TO IN-STATE-CODE
+            END-IF
+
+            .
+        P0519-EXIT.
+            EXIT.
+
+        P0520-FIX-LAST-NAME.
+
+            DISPLAY 'ENTER CORRECTED LAST NAME, OR' SPACE
+                'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE TO IN-LAST-NAME
+            END-IF
+
+            .
+        P0529-EXIT.
+            EXIT.
+
+        P0530-FIX-FIRST-NAME.
+
+            DISPLAY 'ENTER CORRECTED FIRST NAME, OR' SPACE
+                'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE TO IN-FIRST-NAME
+            END-IF
+
+            .
+        P0539-EXIT.
+            EXIT.
+
+        P0540-FIX-BONUS-AMT.
+
+            DISPLAY 'ENTER CORRECTED BONUS AMOUNT (9(7)V99), OR'
+                SPACE 'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                IF W03-OPERATOR-RESPONSE (1:9) NOT NUMERIC
+                    DISPLAY 'BONCORR - INVALID AMOUNT, SKIPPING'
+                    MOVE 'Y' TO W04-SKIP-SW
+                ELSE
+                    MOVE W03-OPERATOR-RESPONSE (1:9) TO IN-BONUS-AMT-X
+                END-IF
+            END-IF
+
+            .
+        P0549-EXIT.
+            EXIT.
+
+        P0550-FIX-FED-EXEMPT.
+
+            DISPLAY 'ENTER CORRECTED FED EXEMPT IND (Y/N), OR' SPACE
+                'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE (1:1) TO IN-FED-EXEMPT-IND
+            END-IF
+
+            .
+        P0559-EXIT.
+            EXIT.
+
+        P0560-FIX-STATE-EXEMPT.
+
+            DISPLAY 'ENTER CORRECTED STATE EXEMPT IND (Y/N), OR'
+                SPACE 'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE (1:1) TO IN-STATE-EXEMPT-IND
+            END-IF
+
+            .
+        P0569-EXIT.
+            EXIT.
+
+        P0570-FIX-BONUS-TYPE.
+
+            DISPLAY 'ENTER CORRECTED BONUS TYPE (AN/SP/RF/SI), OR'
+                SPACE 'BLANK TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = SPACES
+                MOVE 'Y' TO W04-SKIP-SW
+            ELSE
+                MOVE W03-OPERATOR-RESPONSE (1:2) TO IN-BONUS-TYPE
+            END-IF
+
+            .
+        P0579-EXIT.
+            EXIT.
+
+        P0580-CONFIRM-DUPLICATE.
+
+            DISPLAY 'THIS RECORD WAS REJECTED AS A DUPLICATE.'
+            DISPLAY 'ENTER Y TO RESUBMIT AS-IS, ANYTHING ELSE' SPACE
+                'TO SKIP: ' WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE (1:1) NOT = 'Y'
+                MOVE 'Y' TO W04-SKIP-SW
+            END-IF
+
+            .
+        P0589-EXIT.
+            EXIT.
+
+        P0900-READ-INPUT.
+
+            READ BADOUT-BONUS
+                AT END
+                    MOVE 'Y' TO W02-IN-EOF-SW
+                NOT AT END
+                    ADD +1 TO W01-REC-IN
+            END-READ
+
+            .
+        P0999-EXIT.
+            EXIT.
