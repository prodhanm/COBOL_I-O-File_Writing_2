@@ -0,0 +1,255 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BONRELSE.
+        AUTHOR. REF.
+        INSTALLATION. REF COMPANY.
+        DATE-WRITTEN. 08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MGR-HOLD-FILE ASSIGN TO BONHOLD.
+            SELECT OPTIONAL HOLD-CARRY-FILE-IN ASSIGN TO BONHOLDP.
+            SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS.
+            SELECT HOLD-CARRY-FILE ASSIGN TO BONHOLDC.
+            SELECT JOURNAL-BONUS ASSIGN TO BONJRNL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD MGR-HOLD-FILE
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS HLD-BONUS-REC.
+            COPY BONUSHLD.
+
+        FD HOLD-CARRY-FILE-IN
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS HLD-CARRY-IN-REC.
+        01 HLD-CARRY-IN-REC                     PIC X(76).
+
+        FD OUTPUT-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS OUT-BONUS-REC.
+            COPY BONUSOUT.
+
+        FD HOLD-CARRY-FILE
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS HLD-CARRY-REC.
+        01 HLD-CARRY-REC                        PIC X(76).
+
+        FD JOURNAL-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 58 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS JRNL-REC.
+            COPY BONUSJRN.
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                               PIC X(40) VALUE
+            'BEGIN WORKING STORAGE SECTION FOR RLSE'.
+
+        01 W01-ACCUMULATORS.
+            05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
+            05 W01-REC-RELEASED              PIC S9(4) COMP  VALUE ZERO.
+            05 W01-REC-CARRIED               PIC S9(4) COMP  VALUE ZERO.
+            05 W01-REC-CARRY-IN               PIC S9(4) COMP VALUE ZERO.
+
+        01 W02-SWITCHES.
+            05 W02-IN-EOF-SW                PIC X           VALUE 'N'.
+                88 END-OF-INPUT-FILE                        VALUE 'Y'.
+            05 W02-CARRY-EOF-SW             PIC X           VALUE 'N'.
+                88 END-OF-CARRY-FILE                         VALUE 'Y'.
+
+        01 W03-OPERATOR-RESPONSE             PIC X(1).
+
+        01 W05-CURR-DATETIME                 PIC X(21).
+        01 W06-JRNL-DISPOSITION               PIC X(4).
+
+        PROCEDURE DIVISION.
+        P0100-MAINLINE.
+
+            PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+
+            PERFORM P0250-PROCESS-CARRY-IN  THRU P0259-EXIT
+                UNTIL END-OF-CARRY-FILE
+
+            PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
+                UNTIL END-OF-INPUT-FILE
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            GOBACK
+            .
+        P0199-EXIT.
+            EXIT.
+
+        P0200-INITIALIZE.
+
+            OPEN INPUT  MGR-HOLD-FILE
+            OPEN INPUT  HOLD-CARRY-FILE-IN
+            OPEN EXTEND OUTPUT-BONUS
+            OPEN OUTPUT HOLD-CARRY-FILE
+            OPEN EXTEND JOURNAL-BONUS
+
+            DISPLAY 'BONRELSE - MANAGER RELEASE OF HELD BONUSES'
+
+            PERFORM P0950-READ-CARRY-IN   THRU P0959-EXIT
+            PERFORM P0900-READ-INPUT      THRU P0999-EXIT
+
+            IF END-OF-CARRY-FILE AND END-OF-INPUT-FILE
+                DISPLAY 'BONRELSE - NO HELD RECORDS TO RELEASE'
+            END-IF
+
+            .
+        P0299-EXIT.
+            EXIT.
+
+        P0250-PROCESS-CARRY-IN.
+
+            MOVE HLD-CARRY-IN-REC TO HLD-BONUS-REC
+            ADD +1 TO W01-REC-CARRY-IN
+
+            PERFORM P0350-DECIDE-RELEASE  THRU P0359-EXIT
+
+            PERFORM P0950-READ-CARRY-IN   THRU P0959-EXIT
+            .
+        P0259-EXIT.
+            EXIT.
+
+        P0300-PROCESS-INPUT.
+
+            PERFORM P0350-DECIDE-RELEASE  THRU P0359-EXIT
+
+            PERFORM P0900-READ-INPUT     THRU P0999-EXIT
+            .
+        P0399-EXIT.
+            EXIT.
+
+        P0350-DECIDE-RELEASE.
+
+            DISPLAY ' '
+            DISPLAY 'STATE CODE..: ' HLD-STATE-CODE
+            DISPLAY 'LAST NAME...: ' HLD-LAST-NAME
+            DISPLAY 'FIRST NAME..: ' HLD-FIRST-NAME
+            DISPLAY 'BONUS AMOUNT: ' HLD-BONUS-AMT
+            DISPLAY 'RELEASE THIS BONUS FOR DISBURSEMENT? (Y/N): '
+                WITH NO ADVANCING
+            ACCEPT W03-OPERATOR-RESPONSE FROM CONSOLE
+
+            IF W03-OPERATOR-RESPONSE = 'Y'
+                PERFORM P0600-WRITE-RELEASED THRU P0699-EXIT
+            ELSE
+                PERFORM P0700-WRITE-CARRIED  THRU P0799-EXIT
+            END-IF
+
+            .
+        P0359-EXIT.
+            EXIT.
+
+        P0400-WRAP-UP.
+
+            CLOSE MGR-HOLD-FILE
+                  HOLD-CARRY-FILE-IN
+                  OUTPUT-BONUS
+                  HOLD-CARRY-FILE
+                  JOURNAL-BONUS
+
+            DISPLAY 'TOTAL CARRIED-IN RECS    = ' W01-REC-CARRY-IN
+            DISPLAY 'TOTAL NEW HELD RECORDS   = ' W01-REC-IN
+            DISPLAY 'TOTAL RELEASED TO OUTPUT = ' W01-REC-RELEASED
+            DISPLAY 'TOTAL STILL HELD         = ' W01-REC-CARRIED
+
+            MOVE +0 TO RETURN-CODE
+
+            .
+        P0499-EXIT.
+            EXIT.
+
+        P0600-WRITE-RELEASED.
+
+            MOVE HLD-STATE-CODE          TO OUT-STATE-CODE
+            MOVE HLD-LAST-NAME           TO OUT-LAST-NAME
+            MOVE HLD-FIRST-NAME          TO OUT-FIRST-NAME
+            MOVE HLD-MID-INIT            TO OUT-MID-INIT
+            MOVE HLD-BONUS-AMT           TO OUT-BONUS-AMT
+            MOVE HLD-FED-EXEMPT-IND      TO OUT-FED-EXEMPT-IND
+            MOVE HLD-ST-EXEMPT-IND       TO OUT-ST-EXEMPT-IND
+            MOVE HLD-BONUS-TYPE          TO OUT-BONUS-TYPE
+            MOVE HLD-FILLER              TO OUT-FILLER
+
+            WRITE OUT-BONUS-REC
+            ADD +1 TO W01-REC-RELEASED
+
+            MOVE 'RLSE' TO W06-JRNL-DISPOSITION
+            PERFORM P0610-WRITE-JOURNAL THRU P0619-EXIT
+            .
+        P0699-EXIT.
+            EXIT.
+
+        P0610-WRITE-JOURNAL.
+
+            MOVE FUNCTION CURRENT-DATE TO W05-CURR-DATETIME
+
+            MOVE W05-CURR-DATETIME (1:8)  TO JRNL-RUN-DATE
+            MOVE W05-CURR-DATETIME (9:6)  TO JRNL-RUN-TIME
+            MOVE W06-JRNL-DISPOSITION     TO JRNL-DISPOSITION
+            MOVE SPACES                   TO JRNL-ERROR-CODE
+            MOVE HLD-STATE-CODE           TO JRNL-STATE-CODE
+            MOVE HLD-LAST-NAME            TO JRNL-LAST-NAME
+            MOVE HLD-FIRST-NAME           TO JRNL-FIRST-NAME
+            MOVE HLD-MID-INIT             TO JRNL-MID-INIT
+
+            WRITE JRNL-REC
+
+            .
+        P0619-EXIT.
+            EXIT.
+
+        P0700-WRITE-CARRIED.
+
+            MOVE HLD-BONUS-REC TO HLD-CARRY-REC
+            WRITE HLD-CARRY-REC
+            ADD +1 TO W01-REC-CARRIED
+
+            MOVE 'CARY' TO W06-JRNL-DISPOSITION
+            PERFORM P0610-WRITE-JOURNAL THRU P0619-EXIT
+            .
+        P0799-EXIT.
+            EXIT.
+
+        P0900-READ-INPUT.
+
+            READ MGR-HOLD-FILE
+                AT END
+                    MOVE 'Y' TO W02-IN-EOF-SW
+                NOT AT END
+                    ADD +1 TO W01-REC-IN
+            END-READ
+
+            .
+        P0999-EXIT.
+            EXIT.
+
+        P0950-READ-CARRY-IN.
+
+            READ HOLD-CARRY-FILE-IN
+                AT END
+                    MOVE 'Y' TO W02-CARRY-EOF-SW
+            END-READ
+
+            .
+        P0959-EXIT.
+            EXIT.
