@@ -0,0 +1,205 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BONUSTAX.
+        AUTHOR. REF.
+        INSTALLATION. REF COMPANY.
+        DATE-WRITTEN. 08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS.
+            SELECT TAX-BONUS ASSIGN TO BONUSTX.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD OUTPUT-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS OUT-BONUS-REC.
+            COPY BONUSOUT.
+
+        FD TAX-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS TAX-BONUS-REC.
+            COPY BONUSTX.
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                               PIC X(40) VALUE
+            'BEGIN WORKING STORAGE SECTION FOR TAX'.
+
+        01 W01-ACCUMULATORS.
+            05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
+            05 W01-REC-OUT                  PIC S9(4) COMP   VALUE ZERO.
+
+        01 W02-SWITCHES.
+            05 W02-IN-EOF-SW                PIC X           VALUE 'N'.
+                88 END-OF-INPUT-FILE                        VALUE 'Y'.
+
+        01 W03-FED-SUPP-RATE           PIC 9V9999 VALUE 0.2200.
+
+        01 W04-STATE-RATE-DATA.
+            05 FILLER             PIC X(6)   VALUE 'CA0660'.
+            05 FILLER             PIC X(6)   VALUE 'FL0000'.
+            05 FILLER             PIC X(6)   VALUE 'GA0539'.
+            05 FILLER             PIC X(6)   VALUE 'IL0495'.
+            05 FILLER             PIC X(6)   VALUE 'MA0500'.
+            05 FILLER             PIC X(6)   VALUE 'MI0425'.
+            05 FILLER             PIC X(6)   VALUE 'NC0450'.
+            05 FILLER             PIC X(6)   VALUE 'NJ0630'.
+            05 FILLER             PIC X(6)   VALUE 'NY0685'.
+            05 FILLER             PIC X(6)   VALUE 'OH0350'.
+            05 FILLER             PIC X(6)   VALUE 'PA0307'.
+            05 FILLER             PIC X(6)   VALUE 'TX0000'.
+            05 FILLER             PIC X(6)   VALUE 'VA0575'.
+            05 FILLER             PIC X(6)   VALUE 'WA0000'.
+
+        01 W04-STATE-RATE-TABLE REDEFINES W04-STATE-RATE-DATA.
+            05 W04-STATE-RATE-ENTRY  OCCURS 14 TIMES
+                    ASCENDING KEY IS W04-ST-CODE
+                    INDEXED BY W04-ST-IDX.
+                10 W04-ST-CODE               PIC X(2).
+                10 W04-ST-RATE               PIC 9V9999.
+
+        01 W05-DEF-STATE-RATE          PIC 9V9999 VALUE 0.0500.
+        01 W06-STATE-FOUND-SW                PIC X           VALUE 'N'.
+            88 STATE-RATE-FOUND                              VALUE 'Y'.
+        01 W07-STATE-RATE-USED               PIC 9V9999.
+
+        PROCEDURE DIVISION.
+        P0100-MAINLINE.
+
+            PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+
+            PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
+                UNTIL END-OF-INPUT-FILE
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            GOBACK
+            .
+        P0199-EXIT.
+            EXIT.
+
+        P0200-INITIALIZE.
+
+            OPEN INPUT  OUTPUT-BONUS
+                 OUTPUT TAX-BONUS
+
+            PERFORM P0900-READ-INPUT       THRU P0999-EXIT
+
+            IF END-OF-INPUT-FILE
+                DISPLAY 'BONUSTAX - NO INPUT TO PROCESS'
+            END-IF
+
+            .
+        P0299-EXIT.
+            EXIT.
+
+        P0300-PROCESS-INPUT.
+
+            PERFORM P0500-COMPUTE-WITHHOLDING THRU P0599-EXIT
+
+            PERFORM P0600-WRITE-OUTPUT        THRU P0699-EXIT
+
+            PERFORM P0900-READ-INPUT          THRU P0999-EXIT
+            .
+        P0399-EXIT.
+            EXIT.
+
+        P0400-WRAP-UP.
+
+            CLOSE OUTPUT-BONUS
+                  TAX-BONUS
+
+            DISPLAY 'TOTAL RECORDS READ = ' W01-REC-IN
+            DISPLAY 'TOTAL RECORDS TAXED = ' W01-REC-OUT
+
+            IF W01-REC-IN = W01-REC-OUT
+                MOVE +0 TO RETURN-CODE
+            ELSE
+                DISPLAY 'BONUSTAX - RECORD COUNT OUT OF BALANCE'
+                MOVE +99 TO RETURN-CODE
+            END-IF
+
+            .
+        P0499-EXIT.
+            EXIT.
+
+        P0500-COMPUTE-WITHHOLDING.
+
+            INITIALIZE TAX-BONUS-REC
+
+            MOVE OUT-STATE-CODE         TO TAX-STATE-CODE
+            MOVE OUT-LAST-NAME          TO TAX-LAST-NAME
+            MOVE OUT-FIRST-NAME         TO TAX-FIRST-NAME
+            MOVE OUT-MID-INIT           TO TAX-MID-INIT
+            MOVE OUT-BONUS-AMT          TO TAX-GROSS-BONUS-AMT
+            MOVE OUT-FED-EXEMPT-IND     TO TAX-FED-EXEMPT-IND
+            MOVE OUT-ST-EXEMPT-IND      TO TAX-ST-EXEMPT-IND
+
+            IF OUT-FED-EXEMPT-IND = 'Y'
+                MOVE 0 TO TAX-FED-WITHHELD-AMT
+            ELSE
+                COMPUTE TAX-FED-WITHHELD-AMT ROUNDED =
+                    OUT-BONUS-AMT * W03-FED-SUPP-RATE
+            END-IF
+
+            PERFORM P0550-LOOKUP-STATE-RATE THRU P0559-EXIT
+
+            IF OUT-ST-EXEMPT-IND = 'Y'
+                MOVE 0 TO TAX-STATE-WITHHELD-AMT
+            ELSE
+                COMPUTE TAX-STATE-WITHHELD-AMT ROUNDED =
+                    OUT-BONUS-AMT * W07-STATE-RATE-USED
+            END-IF
+
+            COMPUTE TAX-NET-BONUS-AMT =
+                OUT-BONUS-AMT - TAX-FED-WITHHELD-AMT
+                              - TAX-STATE-WITHHELD-AMT
+
+            .
+        P0599-EXIT.
+            EXIT.
+
+        P0550-LOOKUP-STATE-RATE.
+
+            MOVE 'N' TO W06-STATE-FOUND-SW
+            MOVE W05-DEF-STATE-RATE TO W07-STATE-RATE-USED
+
+            SEARCH ALL W04-STATE-RATE-ENTRY
+                WHEN W04-ST-CODE (W04-ST-IDX) = OUT-STATE-CODE
+                    MOVE 'Y' TO W06-STATE-FOUND-SW
+                    MOVE W04-ST-RATE (W04-ST-IDX) TO W07-STATE-RATE-USED
+            END-SEARCH
+
+            .
+        P0559-EXIT.
+            EXIT.
+
+        P0600-WRITE-OUTPUT.
+
+            WRITE TAX-BONUS-REC
+            ADD +1 TO W01-REC-OUT
+            .
+        P0699-EXIT.
+            EXIT.
+
+        P0900-READ-INPUT.
+
+            READ OUTPUT-BONUS
+                AT END
+                    MOVE 'Y' TO W02-IN-EOF-SW
+                NOT AT END
+                    ADD +1 TO W01-REC-IN
+            END-READ
+
+            .
+        P0999-EXIT.
+            EXIT.
