@@ -0,0 +1,235 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STATERPT.
+        AUTHOR. REF.
+        INSTALLATION. REF COMPANY.
+        DATE-WRITTEN. 08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS.
+            SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+            SELECT STATE-RPT ASSIGN TO STATERPT.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD OUTPUT-BONUS
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 76 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS OUT-BONUS-REC.
+            COPY BONUSOUT.
+
+        SD SORT-WORK-FILE
+            DATA RECORD IS SRT-BONUS-REC.
+        01 SRT-BONUS-REC.
+            05 SRT-STATE-CODE                   PIC X(2).
+            05 SRT-LAST-NAME                    PIC X(20).
+            05 SRT-FIRST-NAME                   PIC X(15).
+            05 SRT-MID-INIT                     PIC X.
+            05 SRT-BONUS-AMT                    PIC 9(7)V99 COMP-3.
+            05 SRT-FED-EXEMPT-IND               PIC X.
+            05 SRT-ST-EXEMPT-IND                PIC X.
+            05 SRT-FILLER                       PIC X(31).
+
+        FD STATE-RPT
+            RECORDING MODE IS F
+            LABEL RECORDS STANDARD
+            RECORD CONTAINS 133 CHARACTERS
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS RPT-LINE.
+        01 RPT-LINE                             PIC X(133).
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                               PIC X(40) VALUE
+            'BEGIN WORKING STORAGE SECTION FOR RPT'.
+
+        01 W01-ACCUMULATORS.
+            05 W01-REC-IN                   PIC S9(4) COMP   VALUE ZERO.
+            05 W01-STATE-COUNT               PIC S9(7) COMP VALUE ZERO.
+            05 W01-STATE-AMT                 PIC 9(9)V99 COMP-3
+                                                  VALUE ZERO.
+            05 W01-GRAND-COUNT               PIC S9(7) COMP VALUE ZERO.
+            05 W01-GRAND-AMT                 PIC 9(9)V99 COMP-3
+                                                  VALUE ZERO.
+
+        01 W02-SWITCHES.
+            05 W02-SORT-EOF-SW              PIC X           VALUE 'N'.
+                88 END-OF-SORT-FILE                          VALUE 'Y'.
+            05 W02-FIRST-REC-SW             PIC X           VALUE 'Y'.
+                88 FIRST-RECORD                               VALUE 'Y'.
+
+        01 W03-CURRENT-STATE                PIC X(2)    VALUE SPACES.
+
+        01 W04-PAGE-CTRL.
+            05 W04-PAGE-NO                  PIC S9(3) COMP VALUE ZERO.
+            05 W04-LINE-CT                  PIC S9(3) COMP VALUE 99.
+            05 W04-LINES-PER-PAGE           PIC S9(3) COMP VALUE 50.
+
+        01 W05-HDG1.
+            05 FILLER               PIC X(10) VALUE SPACES.
+            05 FILLER               PIC X(30) VALUE
+                'BONUS DISTRIBUTION BY STATE'.
+            05 FILLER               PIC X(8)  VALUE 'PAGE '.
+            05 W05-HDG1-PAGE        PIC ZZ9.
+
+        01 W06-HDG2.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(10) VALUE 'STATE'.
+            05 FILLER               PIC X(15) VALUE 'EMP COUNT'.
+            05 FILLER               PIC X(15) VALUE 'BONUS AMOUNT'.
+
+        01 W07-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 W07-STATE-CODE        PIC X(10).
+            05 W07-EMP-COUNT         PIC ZZZ,ZZ9.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 W07-BONUS-AMT         PIC $$$,$$$,$$9.99.
+
+        01 W08-GRAND-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'GRAND TOTAL'.
+            05 W08-EMP-COUNT         PIC ZZZ,ZZ9.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 W08-BONUS-AMT         PIC $$$,$$$,$$9.99.
+
+        01 W09-PRINT-LINE                   PIC X(133).
+
+        PROCEDURE DIVISION.
+        P0100-MAINLINE.
+
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-STATE-CODE
+                USING OUTPUT-BONUS
+                OUTPUT PROCEDURE IS P0200-SORT-OUTPUT THRU P0249-EXIT
+
+            GOBACK
+            .
+        P0199-EXIT.
+            EXIT.
+
+        P0200-SORT-OUTPUT.
+
+            PERFORM P0220-INITIALIZE        THRU P0229-EXIT
+
+            PERFORM P0300-PROCESS-SORT      THRU P0399-EXIT
+                UNTIL END-OF-SORT-FILE
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            .
+        P0249-EXIT.
+            EXIT.
+
+        P0220-INITIALIZE.
+
+            OPEN OUTPUT STATE-RPT
+
+            PERFORM P0900-READ-SORT        THRU P0999-EXIT
+
+            IF NOT END-OF-SORT-FILE
+                MOVE SRT-STATE-CODE TO W03-CURRENT-STATE
+                MOVE 'N' TO W02-FIRST-REC-SW
+            END-IF
+
+            .
+        P0229-EXIT.
+            EXIT.
+
+        P0300-PROCESS-SORT.
+
+            IF SRT-STATE-CODE NOT = W03-CURRENT-STATE
+                PERFORM P0500-STATE-BREAK   THRU P0599-EXIT
+                MOVE SRT-STATE-CODE TO W03-CURRENT-STATE
+            END-IF
+
+            ADD +1            TO W01-STATE-COUNT
+            ADD SRT-BONUS-AMT TO W01-STATE-AMT
+            ADD +1            TO W01-REC-IN
+
+            PERFORM P0900-READ-SORT         THRU P0999-EXIT
+            .
+        P0399-EXIT.
+            EXIT.
+
+        P0400-WRAP-UP.
+
+            IF NOT FIRST-RECORD
+                PERFORM P0500-STATE-BREAK   THRU P0599-EXIT
+            END-IF
+
+            MOVE W01-GRAND-COUNT TO W08-EMP-COUNT
+            MOVE W01-GRAND-AMT   TO W08-BONUS-AMT
+            MOVE W08-GRAND-LINE  TO W09-PRINT-LINE
+            PERFORM P0700-WRITE-LINE        THRU P0799-EXIT
+
+            CLOSE STATE-RPT
+
+            DISPLAY 'TOTAL RECORDS READ = ' W01-REC-IN
+            MOVE +0 TO RETURN-CODE
+
+            .
+        P0499-EXIT.
+            EXIT.
+
+        P0500-STATE-BREAK.
+
+            MOVE W03-CURRENT-STATE TO W07-STATE-CODE
+            MOVE W01-STATE-COUNT   TO W07-EMP-COUNT
+            MOVE W01-STATE-AMT     TO W07-BONUS-AMT
+            MOVE W07-DETAIL-LINE   TO W09-PRINT-LINE
+            PERFORM P0700-WRITE-LINE   THRU P0799-EXIT
+
+            ADD W01-STATE-COUNT TO W01-GRAND-COUNT
+            ADD W01-STATE-AMT   TO W01-GRAND-AMT
+
+            MOVE ZERO TO W01-STATE-COUNT
+            MOVE ZERO TO W01-STATE-AMT
+
+            .
+        P0599-EXIT.
+            EXIT.
+
+        P0700-WRITE-LINE.
+
+            IF W04-LINE-CT >= W04-LINES-PER-PAGE
+                PERFORM P0750-WRITE-HEADINGS THRU P0759-EXIT
+            END-IF
+
+            WRITE RPT-LINE FROM W09-PRINT-LINE
+            ADD +1 TO W04-LINE-CT
+            .
+        P0799-EXIT.
+            EXIT.
+
+        P0750-WRITE-HEADINGS.
+
+            ADD +1 TO W04-PAGE-NO
+            MOVE W04-PAGE-NO TO W05-HDG1-PAGE
+
+            IF W04-PAGE-NO > 1
+                WRITE RPT-LINE FROM W05-HDG1
+                    BEFORE ADVANCING PAGE
+            ELSE
+                WRITE RPT-LINE FROM W05-HDG1
+            END-IF
+
+            WRITE RPT-LINE FROM W06-HDG2
+            MOVE ZERO TO W04-LINE-CT
+            .
+        P0759-EXIT.
+            EXIT.
+
+        P0900-READ-SORT.
+
+            RETURN SORT-WORK-FILE
+                AT END
+                    MOVE 'Y' TO W02-SORT-EOF-SW
+            END-RETURN
+
+            .
+        P0999-EXIT.
+            EXIT.
