@@ -0,0 +1,24 @@
+        01 IN-BONUS-REC.
+            05 IN-STATE-CODE                    PIC X(2).
+                88 VALID-STATE-CODE
+                    VALUE 'AL' 'AK' 'AZ' 'AR' 'CA' 'CO' 'CT' 'DE'
+                          'FL' 'GA' 'HI' 'ID' 'IL' 'IN' 'IA' 'KS'
+                          'KY' 'LA' 'ME' 'MD' 'MA' 'MI' 'MN' 'MS'
+                          'MO' 'MT' 'NE' 'NV' 'NH' 'NJ' 'NM' 'NY'
+                          'NC' 'ND' 'OH' 'OK' 'OR' 'PA' 'RI' 'SC'
+                          'SD' 'TN' 'TX' 'UT' 'VT' 'VA' 'WA' 'WV'
+                          'WI' 'WY' 'DC' 'PR' 'GU' 'VI' 'AS'.
+            05 IN-LAST-NAME                     PIC X(20).
+            05 IN-FIRST-NAME                     PIC X(15).
+            05 IN-MID-INIT                      PIC X.
+            05 IN-BONUS-AMT                     PIC 9(7)V99.
+            05 IN-BONUS-AMT-X                   REDEFINES
+                IN-BONUS-AMT                     PIC X(9).
+            05 IN-FED-EXEMPT-IND                PIC X.
+                88 FED-EXEMPT-IND                   VALUE 'Y' 'N'.
+            05 IN-STATE-EXEMPT-IND              PIC X.
+                88 STATE-EXEMPT-IND                 VALUE 'Y' 'N'.
+            05 IN-BONUS-TYPE                    PIC X(2).
+                88 VALID-BONUS-TYPE
+                    VALUE 'AN' 'SP' 'RF' 'SI'.
+            05 IN-FILLER                        PIC X(29).
