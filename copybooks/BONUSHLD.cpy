@@ -0,0 +1,10 @@
+        01 HLD-BONUS-REC.
+            05 HLD-STATE-CODE                   PIC X(2).
+            05 HLD-LAST-NAME                    PIC X(20).
+            05 HLD-FIRST-NAME                   PIC X(15).
+            05 HLD-MID-INIT                     PIC X.
+            05 HLD-BONUS-AMT                    PIC 9(7)V99 COMP-3.
+            05 HLD-FED-EXEMPT-IND               PIC X.
+            05 HLD-ST-EXEMPT-IND                PIC X.
+            05 HLD-BONUS-TYPE                   PIC X(2).
+            05 HLD-FILLER                       PIC X(29).
