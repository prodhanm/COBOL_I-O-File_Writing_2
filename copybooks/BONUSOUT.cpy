@@ -0,0 +1,10 @@
+        01 OUT-BONUS-REC.
+            05 OUT-STATE-CODE                   PIC X(2).
+            05 OUT-LAST-NAME                    PIC X(20).
+            05 OUT-FIRST-NAME                   PIC X(15).
+            05 OUT-MID-INIT                      PIC X.
+            05 OUT-BONUS-AMT                    PIC 9(7)V99 COMP-3.
+            05 OUT-FED-EXEMPT-IND               PIC X.
+            05 OUT-ST-EXEMPT-IND                PIC X.
+            05 OUT-BONUS-TYPE                   PIC X(2).
+            05 OUT-FILLER                       PIC X(29).
