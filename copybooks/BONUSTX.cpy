@@ -0,0 +1,12 @@
+        01 TAX-BONUS-REC.
+            05 TAX-STATE-CODE                   PIC X(2).
+            05 TAX-LAST-NAME                    PIC X(20).
+            05 TAX-FIRST-NAME                   PIC X(15).
+            05 TAX-MID-INIT                     PIC X.
+            05 TAX-GROSS-BONUS-AMT              PIC 9(7)V99 COMP-3.
+            05 TAX-FED-EXEMPT-IND               PIC X.
+            05 TAX-ST-EXEMPT-IND                PIC X.
+            05 TAX-FED-WITHHELD-AMT             PIC 9(7)V99 COMP-3.
+            05 TAX-STATE-WITHHELD-AMT           PIC 9(7)V99 COMP-3.
+            05 TAX-NET-BONUS-AMT                PIC 9(7)V99 COMP-3.
+            05 TAX-FILLER                       PIC X(16).
