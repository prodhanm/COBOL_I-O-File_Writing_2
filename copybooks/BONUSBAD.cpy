@@ -0,0 +1,11 @@
+        01 BAD-BONUS-REC.
+            05 ERROR-CODE                       PIC X(2).
+            05 BAD-STATE-CODE                   PIC X(2).
+            05 BAD-LAST-NAME                    PIC X(20).
+            05 BAD-FIRST-NAME                   PIC X(15).
+            05 BAD-MID-INIT                     PIC X.
+            05 BAD-BONUS-AMT                    PIC 9(7)V99.
+            05 BAD-FED-EXEMPT-IND               PIC X.
+            05 BAD-STATE-EXEMPT-IND             PIC X.
+            05 BAD-BONUS-TYPE                   PIC X(2).
+            05 BAD-FILLER                       PIC X(29).
