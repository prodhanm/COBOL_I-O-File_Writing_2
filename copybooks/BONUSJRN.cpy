@@ -0,0 +1,9 @@
+        01 JRNL-REC.
+            05 JRNL-RUN-DATE                    PIC X(8).
+            05 JRNL-RUN-TIME                    PIC X(6).
+            05 JRNL-DISPOSITION                 PIC X(4).
+            05 JRNL-ERROR-CODE                  PIC X(2).
+            05 JRNL-STATE-CODE                  PIC X(2).
+            05 JRNL-LAST-NAME                   PIC X(20).
+            05 JRNL-FIRST-NAME                  PIC X(15).
+            05 JRNL-MID-INIT                    PIC X.
